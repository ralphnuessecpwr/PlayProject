@@ -0,0 +1,60 @@
+//TPROG01J JOB (ACCTNO),'TPROG01 BANNER RPT',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//*  TPROG01J -- OVERNIGHT BATCH RUN OF TPROG01
+//*
+//*  ALLOCATES INFILE/OUTFILE/EXTFILE/CKPFILE, ROUTES THE PRINT
+//*  BANNER (OUTFILE) TO THE PRINT ROOM SYSOUT CLASS, AND CHECKS
+//*  THE TPROG01 CONDITION CODE SO A FAILURE IS FLAGGED RATHER
+//*  THAN LETTING THE OVERNIGHT SCHEDULE CONTINUE SILENTLY.
+//*
+//*  TO RESTART A RUN THAT ABENDED PARTWAY THROUGH INFILE (SEE
+//*  TCPYB01 CHECKPOINT-RECORD-NBR), RESUBMIT WITH:
+//*      //STEP010  EXEC PGM=TPROG01,PARM='RESTART'
+//*  TPROG01 WILL REPOSITION TO THE LAST CKPFILE CHECKPOINT
+//*  INSTEAD OF REPROCESSING INFILE FROM RECORD ONE.
+//* ======================================================
+//*                   MODIFICATION  LOG
+//*
+//*  DD/MM/YY  PROGRAMMER  CHANGES
+//*  ********  **********  *******
+//*  08/08/26  MAINT       NEW JCL
+//* ======================================================
+//*
+//STEP010  EXEC PGM=TPROG01,PARM=' '
+//STEPLIB  DD  DISP=SHR,DSN=PROD.APPL.TPROG01.LOADLIB
+//INPUT    DD  DISP=SHR,DSN=PROD.APPL.TPROG01.INFILE
+//OUTPUT   DD  SYSOUT=(R,PRTQ)
+//EXTRACT  DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=PROD.APPL.TPROG01.EXTRACT,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=79,BLKSIZE=7900)
+//CKPFILE  DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.APPL.TPROG01.CKPFILE,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=16,BLKSIZE=1600)
+//*        BANNER IS OPTIONAL -- OMIT THE DD (OR DELETE THIS CARD)
+//*        TO FALL BACK TO THE TCPYA01 COPYBOOK DEFAULTS
+//BANNER   DD  DISP=SHR,DSN=PROD.APPL.TPROG01.BANNERPM
+//*        AUDIT IS AN APPEND-ONLY LOG -- ONE ROW PER RUN (WHO/WHEN/
+//*        COUNTS/OUTCOME). DISP=MOD SO EACH RUN ADDS TO IT RATHER
+//*        THAN OVERWRITING PRIOR RUNS' ROWS.
+//AUDIT    DD  DISP=MOD,DSN=PROD.APPL.TPROG01.AUDFILE,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=69,BLKSIZE=6900)
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------
+//*  TPROG01 SETS RETURN-CODE NON-ZERO AND CLOSES CLEANLY WHEN
+//*  TSUBR01 REPORTS A NON-OK RETURN-STATUS (SEE TCPYB01). CHECK
+//*  STEP010's CONDITION CODE AND FLAG THIS STEP AS FAILED RATHER
+//*  THAN LETTING THE JOB END QUIETLY.
+//*--------------------------------------------------------------
+//STEP020  IF (STEP010.RC > 0) THEN
+//FAILSTEP EXEC PGM=IEFBR14
+//SYSPRINT DD  SYSOUT=*
+//*        TPROG01 (STEP010) ENDED WITH A NON-ZERO CONDITION CODE.
+//*        THIS STEP EXISTS SO THE SCHEDULER SEES AN ADDITIONAL
+//*        STEP RUN AFTER A FAILURE AND CAN ALERT OPERATIONS;
+//*        THE JOB'S OVERALL CONDITION CODE ALREADY REFLECTS THE
+//*        STEP010 FAILURE.
+//         ENDIF

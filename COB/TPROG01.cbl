@@ -23,6 +23,55 @@
       *  DD/MM/YY  PROGRAMMER  CHANGES
       *  ********  **********  *******
       *  96/01/24  ISPW        NEW PROGRAM
+      *  08/08/26  MAINT       ADDED RUN-DATE/RUN-TIME/PAGE-COUNTER
+      *                        STAMPING ON EACH HEADER BLOCK
+      *  08/08/26  MAINT       ADDED RECORDS-READ/RECORDS-WRITTEN
+      *                        CONTROL TOTALS AND THE TRAILER/
+      *                        ZERO-RECORDS LINES
+      *  08/08/26  MAINT       ADDED RECORD-TYPE ROUTING
+      *                        (00600-ROUTE-INPUT-RECORD) SO HEADER/
+      *                        DETAIL/TRAILER INFILE RECORDS ARE
+      *                        HANDLED DIFFERENTLY, INCLUDING THE
+      *                        FIRST RECORD READ AHEAD OF THE
+      *                        GET-MESSAGE LOOP
+      *  08/08/26  MAINT       ADDED EXTFILE, A DELIMITED EXTRACT OF
+      *                        EACH MESSAGE WRITTEN ALONGSIDE OUTFILE
+      *  08/08/26  MAINT       ADDED 00900-CHECK-TSUBR01-STATUS TO
+      *                        TRAP A BAD TSUBR01 RETURN-STATUS AND
+      *                        ABEND CLEANLY
+      *  08/08/26  MAINT       ADDED CKPFILE CHECKPOINT WRITES AND
+      *                        THE RESTART PARM/00050-LOAD-CHECKPOINT
+      *                        PATH
+      *  08/08/26  MAINT       ADDED 00010-LOAD-BANNER-PARMS TO READ
+      *                        STAR-LINE-1/FLASH-LINE/MESSAGE-LINE
+      *                        OVERRIDES FROM BANNERPM WHEN PRESENT
+      *  08/08/26  MAINT       ADDED 00700-WRITE-BODY-TEXT/00710-
+      *                        WRITE-ONE-WRAP-SEGMENT TO CONTINUE
+      *                        OVERSIZE MESSAGE TEXT ONTO ADDITIONAL
+      *                        BODY-LINE RECORDS INSTEAD OF
+      *                        TRUNCATING IT
+      *  08/08/26  MAINT       ADDED AUDFILE AND 00970-WRITE-AUDIT-
+      *                        RECORD TO LOG ONE ROW PER EXECUTION
+      *  08/08/26  MAINT       SEEDED WS-RECORDS-READ/WS-RECORDS-
+      *                        WRITTEN FROM THE CHECKPOINT ON RESTART
+      *                        (CKPT-RECORDS-WRITTEN ADDED TO CKPFILE)
+      *                        SO CONTROL TOTALS AND THE NEXT
+      *                        CHECKPOINT STAY ABSOLUTE, WIDENED BOTH
+      *                        COUNTERS TO PIC 9(8) TO MATCH
+      *                        CHECKPOINT-RECORD-NBR, TIGHTENED THE
+      *                        RESTART PARM LENGTH CHECK, AND MOVED
+      *                        THE WRITTEN-LINE COUNT TO INCREMENT
+      *                        PER BODY-LINE WRITTEN RATHER THAN PER
+      *                        INPUT RECORD
+      *  08/08/26  MAINT       MOVED THE CHECKPOINT-INTERVAL TEST TO
+      *                        AFTER 00600-ROUTE-INPUT-RECORD (WAS
+      *                        BEFORE IT) SO A CHECKPOINT IS ONLY
+      *                        WRITTEN ONCE THE TRIGGERING RECORD'S
+      *                        OUTPUT HAS ACTUALLY BEEN WRITTEN --
+      *                        OTHERWISE A RESTART COULD SKIP PAST A
+      *                        RECORD WHOSE OUTPUT WAS LOST WHEN THE
+      *                        PRIOR RUN ABENDED BETWEEN THE
+      *                        CHECKPOINT WRITE AND THE ROUTE CALL
       * ======================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -44,7 +93,34 @@
            SELECT OUTFILE ASSIGN UT-S-OUTPUT
              ORGANIZATION IS SEQUENTIAL
              ACCESS IS SEQUENTIAL.
-      
+
+           SELECT EXTFILE  ASSIGN UT-S-EXTRACT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL.
+
+           SELECT CKPFILE  ASSIGN UT-S-CKPFILE
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL.
+
+      *****************************************************
+      *  AUDFILE - APPEND-ONLY AUDIT LOG, ONE ROW WRITTEN PER
+      *            TPROG01 EXECUTION (WHO/WHEN/COUNTS/OUTCOME)
+      *****************************************************
+           SELECT AUDFILE  ASSIGN UT-S-AUDIT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL.
+
+      *****************************************************
+      *  BANNERPM - OPTIONAL PARAMETER FILE HOLDING THE
+      *             STAR-LINE-1/FLASH-LINE/MESSAGE-LINE TEXT.
+      *             WHEN THE DD IS MISSING, THE COPYBOOK
+      *             DEFAULTS IN TCPYA01 ARE USED INSTEAD.
+      *****************************************************
+           SELECT BANNERPM ASSIGN UT-S-BANNER
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-BANNERPM-STATUS.
+
        DATA DIVISION.
       
        FILE SECTION.
@@ -66,8 +142,66 @@
        01  OUTPUT-REC.
            05  CC                PIC X(1).
            05  OUTPUT-LINE       PIC X(132).
-      
-      
+
+      *****************************************************
+      *  EXTFILE - A MACHINE-READABLE EXTRACT OF THE
+      *            MESSAGES WRITTEN TO OUTFILE, ONE PER
+      *            RECORD, WITH NO PRINT FORMATTING
+      *****************************************************
+       FD  EXTFILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS EXTRACT-REC.
+
+       01  EXTRACT-REC           PIC X(79).
+
+      *****************************************************
+      *  CKPFILE - HOLDS THE LAST RECORD NUMBER SUCCESSFULLY
+      *            PROCESSED SO A RESTART RUN CAN REPOSITION
+      *            INFILE INSTEAD OF STARTING OVER
+      *****************************************************
+       FD  CKPFILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS CKPT-REC.
+
+       01  CKPT-REC.
+           05  CKPT-RECORD-NBR      PIC 9(8).
+           05  CKPT-RECORDS-WRITTEN PIC 9(8).
+
+      *****************************************************
+      *  AUDFILE - ONE ROW PER TPROG01 RUN: WHO RAN IT, WHEN,
+      *            HOW MANY RECORDS WERE READ/WRITTEN, AND
+      *            HOW THE RUN ENDED
+      *****************************************************
+       FD  AUDFILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS AUDIT-REC.
+
+       01  AUDIT-REC.
+           05  AR-RUN-USERID      PIC X(20).
+           05  FILLER             PIC X(1)      VALUE SPACE.
+           05  AR-RUN-DATE        PIC X(8).
+           05  FILLER             PIC X(1)      VALUE SPACE.
+           05  AR-RUN-TIME        PIC X(8).
+           05  FILLER             PIC X(1)      VALUE SPACE.
+           05  AR-RECORDS-READ    PIC ZZ,ZZZ,ZZ9.
+           05  FILLER             PIC X(1)      VALUE SPACE.
+           05  AR-RECORDS-WRITTEN PIC ZZ,ZZZ,ZZ9.
+           05  FILLER             PIC X(1)      VALUE SPACE.
+           05  AR-OUTCOME         PIC X(8).
+
+       FD  BANNERPM
+           LABEL RECORDS OMITTED
+           DATA RECORD IS BANNERPM-REC.
+
+       01  BANNERPM-REC          PIC X(132).
+
+
        WORKING-STORAGE SECTION.
       ****************************************************
       ****    THE DATA AREA COPYBOOK
@@ -80,46 +214,133 @@
       **** A COPY MEMBER FOR THE LINKAGE AREA PARAMETERS
       ****************************************************
        COPY TCPYB01 .
-      
-       PROCEDURE DIVISION.
+
+      ****************************************************
+      **** RUN CONTROL TOTALS
+      ****************************************************
+       01  WS-RECORDS-READ            PIC 9(8)      VALUE ZERO.
+       01  WS-RECORDS-WRITTEN         PIC 9(8)      VALUE ZERO.
+       01  WS-FIRST-READ-SW           PIC X(1)      VALUE 'N'.
+           88  FIRST-READ-WAS-EMPTY       VALUE 'Y'.
+
+      ****************************************************
+      **** CHECKPOINT/RESTART CONTROLS
+      ****************************************************
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(4)      VALUE 100.
+       01  WS-CKP-EOF-SW               PIC X(1)      VALUE 'N'.
+           88  CKP-EOF                     VALUE 'Y'.
+       01  WS-CHECKPOINT-WRITTEN-NBR  PIC 9(8)      VALUE ZERO.
+
+      ****************************************************
+      **** EXTERNAL BANNER-TEXT PARAMETER FILE
+      ****************************************************
+       01  WS-BANNERPM-STATUS          PIC X(2)      VALUE '00'.
+           88  BANNERPM-STATUS-OK          VALUE '00'.
+
+      ****************************************************
+      **** MESSAGE-TEXT WRAP CONTROLS -- CONTINUES TEXT-
+      **** PORTION ONTO ADDITIONAL BODY-LINE RECORDS WHEN
+      **** IT DOES NOT FIT IN BODY-TEXT INSTEAD OF
+      **** TRUNCATING IT
+      ****************************************************
+       01  WS-BODY-TEXT-WIDTH         PIC 9(3)      VALUE 132.
+       01  WS-WRAP-TEXT               PIC X(264)    VALUE SPACES.
+       01  WS-WRAP-LEN                PIC 9(3)      VALUE ZERO.
+       01  WS-WRAP-POS                PIC 9(3)      VALUE ZERO.
+       01  WS-WRAP-REMAIN             PIC 9(3)      VALUE ZERO.
+       01  WS-WRAP-SEG-LEN            PIC 9(3)      VALUE ZERO.
+       01  WS-WRAP-BREAK-POS          PIC 9(3)      VALUE ZERO.
+       01  WS-WRAP-CHKPOS             PIC 9(3)      VALUE ZERO.
+
+      ****************************************************
+      **** AUDIT LOG CONTROLS
+      ****************************************************
+       01  WS-RUN-USERID              PIC X(20)     VALUE SPACES.
+       01  WS-RUN-OUTCOME             PIC X(8)      VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  WS-PARM-AREA.
+           05  WS-PARM-LEN             PIC S9(4) COMP.
+           05  WS-PARM-TEXT            PIC X(80).
+
+       PROCEDURE DIVISION USING WS-PARM-AREA.
       
        00000-MAIN-PROCEDURE.
-      
+
+           PERFORM 00010-LOAD-BANNER-PARMS.
+
+           ACCEPT WS-SYS-DATE FROM DATE.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           MOVE WS-SYS-DATE(1:2) TO WS-RUN-YY.
+           MOVE WS-SYS-DATE(3:2) TO WS-RUN-MM.
+           MOVE WS-SYS-DATE(5:2) TO WS-RUN-DD.
+           MOVE WS-SYS-TIME(1:2) TO WS-RUN-HH.
+           MOVE WS-SYS-TIME(3:2) TO WS-RUN-MN.
+           MOVE WS-SYS-TIME(5:2) TO WS-RUN-SS.
+
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-RUN-USERID FROM ENVIRONMENT-VALUE.
+
+           IF WS-PARM-LEN >= 7
+                 AND WS-PARM-TEXT(1:7) = 'RESTART' THEN
+              PERFORM 00050-LOAD-CHECKPOINT
+              SET RESTART-REQUESTED TO TRUE
+              MOVE CHECKPOINT-RECORD-NBR TO WS-RECORDS-READ
+              MOVE WS-CHECKPOINT-WRITTEN-NBR TO WS-RECORDS-WRITTEN
+           END-IF.
+
            OPEN OUTPUT OUTFILE.
+           IF RESTART-REQUESTED THEN
+              OPEN EXTEND EXTFILE
+              OPEN EXTEND CKPFILE
+           ELSE
+              OPEN OUTPUT EXTFILE
+              OPEN OUTPUT CKPFILE
+           END-IF.
+           OPEN EXTEND AUDFILE.
            MOVE 'R' TO ACTION-FLAG.
            CALL 'TSUBR01' USING PASS-ME-AROUND.
-      
+           PERFORM 00900-CHECK-TSUBR01-STATUS.
+
            IF NOT INFILE-EOF THEN
-              MOVE TEXT-PORTION TO MESSANGER
-      
+              ADD 1 TO WS-RECORDS-READ
+           ELSE
+              SET FIRST-READ-WAS-EMPTY TO TRUE
+           END-IF.
+
            MOVE SPACES TO CC.
-           MOVE STAR-LINE-1 TO OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-      
+           PERFORM 00100-PRINT-HEADER-BLOCK.
+
            MOVE SPACES TO BODY-TEXT.
            MOVE BODY-LINE TO OUTPUT-REC.
            WRITE OUTPUT-REC.
-      
+
            MOVE FLASH-LINE TO OUTPUT-REC.
            WRITE OUTPUT-REC.
            WRITE OUTPUT-REC.
            WRITE OUTPUT-REC.
-      
+
            MOVE SPACES TO BODY-TEXT.
            MOVE BODY-LINE TO OUTPUT-REC.
            WRITE OUTPUT-REC.
            WRITE OUTPUT-REC.
-      
+
            MOVE MESSAGE-LINE TO BODY-TEXT.
            MOVE BODY-LINE TO OUTPUT-REC.
            WRITE OUTPUT-REC.
-      
+
            MOVE SPACES TO BODY-TEXT.
            MOVE BODY-LINE TO OUTPUT-REC.
            WRITE OUTPUT-REC.
-      
+
+           IF NOT INFILE-EOF THEN
+              PERFORM 00600-ROUTE-INPUT-RECORD
+              IF FUNCTION MOD(WS-RECORDS-READ WS-CHECKPOINT-INTERVAL)
+                 = 0 THEN
+                 PERFORM 00960-WRITE-CHECKPOINT
+              END-IF
+           END-IF.
+
            PERFORM GET-MESSAGE THRU GET-MESSAGE-X
               UNTIL INFILE-EOF.
       
@@ -128,24 +349,200 @@
            WRITE OUTPUT-REC.
            WRITE OUTPUT-REC.
       
-           MOVE STAR-LINE-1 TO OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-      
+           PERFORM 00100-PRINT-HEADER-BLOCK.
+           PERFORM 00200-PRINT-TRAILER.
+
       * CLOSE THE INPUT FILE
            MOVE 'C' TO ACTION-FLAG.
            CALL 'TSUBR01' USING PASS-ME-AROUND.
-      
+           PERFORM 00900-CHECK-TSUBR01-STATUS.
+
+           MOVE 'COMPLETE' TO WS-RUN-OUTCOME.
+           PERFORM 00970-WRITE-AUDIT-RECORD.
+
            CLOSE OUTFILE.
+           CLOSE EXTFILE.
+           CLOSE CKPFILE.
+           CLOSE AUDFILE.
            GOBACK.
-      
+
+       00010-LOAD-BANNER-PARMS.
+
+           OPEN INPUT BANNERPM.
+           IF BANNERPM-STATUS-OK THEN
+              READ BANNERPM
+                 NOT AT END
+                    MOVE BANNERPM-REC TO SL1-TEXT
+              END-READ
+              READ BANNERPM
+                 NOT AT END
+                    MOVE BANNERPM-REC TO FL-TEXT
+              END-READ
+              READ BANNERPM
+                 NOT AT END
+                    MOVE BANNERPM-REC TO MESSAGE-LINE
+              END-READ
+              CLOSE BANNERPM
+           END-IF.
+
+       00050-LOAD-CHECKPOINT.
+
+           MOVE ZERO TO CHECKPOINT-RECORD-NBR.
+           MOVE ZERO TO WS-CHECKPOINT-WRITTEN-NBR.
+           OPEN INPUT CKPFILE.
+           PERFORM UNTIL CKP-EOF
+              READ CKPFILE
+                 AT END
+                    SET CKP-EOF TO TRUE
+                 NOT AT END
+                    MOVE CKPT-RECORD-NBR TO CHECKPOINT-RECORD-NBR
+                    MOVE CKPT-RECORDS-WRITTEN TO
+                       WS-CHECKPOINT-WRITTEN-NBR
+              END-READ
+           END-PERFORM.
+           CLOSE CKPFILE.
+
+       00100-PRINT-HEADER-BLOCK.
+
+           ADD 1 TO WS-PAGE-COUNTER.
+           MOVE WS-RUN-DATE TO HS-DATE.
+           MOVE WS-RUN-TIME TO HS-TIME.
+           MOVE WS-PAGE-COUNTER TO HS-PAGE.
+           MOVE HEADER-STAMP-LINE TO OUTPUT-REC.
+           WRITE OUTPUT-REC.
+
+           MOVE STAR-LINE-1 TO OUTPUT-REC.
+           WRITE OUTPUT-REC.
+           WRITE OUTPUT-REC.
+           WRITE OUTPUT-REC.
+
+       00200-PRINT-TRAILER.
+
+           MOVE WS-RECORDS-READ TO TR-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO TR-RECORDS-WRITTEN.
+           MOVE TRAILER-LINE TO OUTPUT-REC.
+           WRITE OUTPUT-REC.
+
+           IF FIRST-READ-WAS-EMPTY THEN
+              MOVE ZERO-RECORDS-LINE TO OUTPUT-REC
+              WRITE OUTPUT-REC
+           END-IF.
+
+       00900-CHECK-TSUBR01-STATUS.
+
+           IF NOT RETURN-STATUS-OK THEN
+              MOVE SPACES TO BODY-TEXT
+              MOVE RETURN-STATUS TO ER-RETURN-STATUS
+              MOVE ERROR-LINE TO OUTPUT-REC
+              WRITE OUTPUT-REC
+              MOVE 'ABEND' TO WS-RUN-OUTCOME
+              PERFORM 00970-WRITE-AUDIT-RECORD
+              CLOSE OUTFILE
+              CLOSE EXTFILE
+              CLOSE CKPFILE
+              CLOSE AUDFILE
+              MOVE 99 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       00960-WRITE-CHECKPOINT.
+
+           MOVE WS-RECORDS-READ TO CHECKPOINT-RECORD-NBR.
+           MOVE CHECKPOINT-RECORD-NBR TO CKPT-RECORD-NBR.
+           MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN.
+           WRITE CKPT-REC.
+
+       00970-WRITE-AUDIT-RECORD.
+
+           MOVE SPACES TO AUDIT-REC.
+           MOVE WS-RUN-USERID TO AR-RUN-USERID.
+           MOVE WS-RUN-DATE TO AR-RUN-DATE.
+           MOVE WS-RUN-TIME TO AR-RUN-TIME.
+           MOVE WS-RECORDS-READ TO AR-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO AR-RECORDS-WRITTEN.
+           MOVE WS-RUN-OUTCOME TO AR-OUTCOME.
+           WRITE AUDIT-REC.
+
+       00700-WRITE-BODY-TEXT.
+
+           MOVE SPACES TO WS-WRAP-TEXT.
+           MOVE TEXT-PORTION TO WS-WRAP-TEXT.
+
+           PERFORM VARYING WS-WRAP-LEN
+                    FROM LENGTH OF TEXT-PORTION BY -1
+                    UNTIL WS-WRAP-LEN = 0
+                       OR WS-WRAP-TEXT(WS-WRAP-LEN:1) NOT = SPACE
+              CONTINUE
+           END-PERFORM.
+
+           IF WS-WRAP-LEN = 0 THEN
+              MOVE SPACES TO BODY-TEXT
+              MOVE BODY-LINE TO OUTPUT-REC
+              WRITE OUTPUT-REC
+              ADD 1 TO WS-RECORDS-WRITTEN
+           ELSE
+              MOVE 1 TO WS-WRAP-POS
+              PERFORM UNTIL WS-WRAP-POS > WS-WRAP-LEN
+                 PERFORM 00710-WRITE-ONE-WRAP-SEGMENT
+              END-PERFORM
+           END-IF.
+
+       00710-WRITE-ONE-WRAP-SEGMENT.
+
+           COMPUTE WS-WRAP-REMAIN = WS-WRAP-LEN - WS-WRAP-POS + 1.
+           COMPUTE WS-WRAP-SEG-LEN =
+              FUNCTION MIN(WS-BODY-TEXT-WIDTH WS-WRAP-REMAIN).
+
+           IF WS-WRAP-REMAIN > WS-WRAP-SEG-LEN THEN
+              PERFORM VARYING WS-WRAP-BREAK-POS FROM WS-WRAP-SEG-LEN
+                       BY -1 UNTIL WS-WRAP-BREAK-POS <= 1
+                 COMPUTE WS-WRAP-CHKPOS =
+                    WS-WRAP-POS + WS-WRAP-BREAK-POS - 1
+                 IF WS-WRAP-TEXT(WS-WRAP-CHKPOS:1) = SPACE THEN
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+              IF WS-WRAP-BREAK-POS > 1 THEN
+                 MOVE WS-WRAP-BREAK-POS TO WS-WRAP-SEG-LEN
+              END-IF
+           END-IF.
+
+           MOVE SPACES TO BODY-TEXT.
+           MOVE WS-WRAP-TEXT(WS-WRAP-POS:WS-WRAP-SEG-LEN) TO BODY-TEXT.
+           MOVE BODY-LINE TO OUTPUT-REC.
+           WRITE OUTPUT-REC.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+           ADD WS-WRAP-SEG-LEN TO WS-WRAP-POS.
+           PERFORM UNTIL WS-WRAP-POS > WS-WRAP-LEN
+                       OR WS-WRAP-TEXT(WS-WRAP-POS:1) NOT = SPACE
+              ADD 1 TO WS-WRAP-POS
+           END-PERFORM.
+
+       00600-ROUTE-INPUT-RECORD.
+
+           EVALUATE TRUE
+              WHEN RECORD-TYPE-HEADER
+                 PERFORM 00100-PRINT-HEADER-BLOCK
+              WHEN RECORD-TYPE-TRAILER
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 00700-WRITE-BODY-TEXT
+                 MOVE TEXT-PORTION TO EXTRACT-REC
+                 WRITE EXTRACT-REC
+           END-EVALUATE.
+
        GET-MESSAGE.
               MOVE 'R' TO ACTION-FLAG.
               CALL 'TSUBR01' USING PASS-ME-AROUND.
-                 IF NOT INFILE-EOF THEN
-                   MOVE TEXT-PORTION TO BODY-TEXT
-                   MOVE BODY-LINE TO OUTPUT-REC
-                   WRITE OUTPUT-REC.
+              PERFORM 00900-CHECK-TSUBR01-STATUS.
+              IF NOT INFILE-EOF THEN
+                 ADD 1 TO WS-RECORDS-READ
+                 PERFORM 00600-ROUTE-INPUT-RECORD
+                 IF FUNCTION MOD(WS-RECORDS-READ WS-CHECKPOINT-INTERVAL)
+                    = 0 THEN
+                    PERFORM 00960-WRITE-CHECKPOINT
+                 END-IF
+              END-IF.
        GET-MESSAGE-X.
-           EXIT.
\ No newline at end of file
+           EXIT.

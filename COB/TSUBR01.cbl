@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TSUBR01.
+       AUTHOR.        COMPUWARE ISPW TRAINING.
+       DATE-WRITTEN.  JANUARY 24TH, 1996.
+       DATE-COMPILED.
+
+      ********************************************************
+      * THIS PROGRAM IS A TRAINING SUBPROGRAM CALLED BY TPROG01
+      *      TO READ AND CLOSE INFILE ON TPROG01'S BEHALF.
+      *
+      *      AND COPYLIB     TCPYB01   (LINK AREA)
+      * ======================================================
+      *  ISPW (TM)
+      *  COPYRIGHT (C) 1986-2016 COMPUWARE CORPORATION.
+      *  UNPUBLISHED RIGHTS RESERVED UNDER THE COPYRIGHT
+      *  LAWS OF THE UNITED STATES.
+      *
+      * ======================================================
+      *                   MODIFICATION  LOG
+      *
+      *  DD/MM/YY  PROGRAMMER  CHANGES
+      *  ********  **********  *******
+      *  08/08/26  MAINT       NEW PROGRAM - RECONSTRUCTED FROM THE
+      *                        CALL CONTRACT ALREADY USED BY TPROG01
+      *  08/08/26  MAINT       ADDED FILE STATUS CHECKING -- SETS
+      *                        RETURN-STATUS IN TCPYB01 ON EVERY CALL
+      *  08/08/26  MAINT       ADDED CHECKPOINT/RESTART -- SKIPS PAST
+      *                        CHECKPOINT-RECORD-NBR RECORDS ON THE
+      *                        FIRST READ WHEN RESTART-REQUESTED
+      * ======================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT INFILE  ASSIGN UT-S-INPUT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-INFILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS INPUT-REC.
+
+       01  INPUT-REC.
+           05  IR-RECORD-TYPE    PIC X(1).
+           05  IR-TEXT           PIC X(79).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIRST-CALL-SW  PIC X(1)      VALUE 'Y'.
+           88  FIRST-CALL        VALUE 'Y'.
+
+       01  WS-INFILE-STATUS  PIC X(2)      VALUE '00'.
+           88  INFILE-STATUS-OK      VALUE '00'.
+           88  INFILE-STATUS-EOF     VALUE '10'.
+
+       01  WS-SKIP-COUNT     PIC 9(8)      VALUE ZERO.
+
+       LINKAGE SECTION.
+      ****************************************************
+      **** A COPY MEMBER FOR THE LINKAGE AREA PARAMETERS
+      ****************************************************
+       COPY TCPYB01.
+
+       PROCEDURE DIVISION USING PASS-ME-AROUND.
+
+       0000-MAIN-PROCEDURE.
+
+           MOVE '00' TO RETURN-STATUS.
+
+           EVALUATE TRUE
+               WHEN ACTION-IS-READ
+                   PERFORM 1000-READ-INFILE
+               WHEN ACTION-IS-CLOSE
+                   PERFORM 2000-CLOSE-INFILE
+           END-EVALUATE.
+
+           GOBACK.
+
+       1000-READ-INFILE.
+
+           IF FIRST-CALL THEN
+               OPEN INPUT INFILE
+               MOVE 'N' TO WS-FIRST-CALL-SW
+               IF NOT INFILE-STATUS-OK THEN
+                   MOVE WS-INFILE-STATUS TO RETURN-STATUS
+               END-IF
+               IF RESTART-REQUESTED AND RETURN-STATUS-OK THEN
+                   PERFORM 1100-SKIP-TO-CHECKPOINT
+               END-IF
+           END-IF.
+
+           IF RETURN-STATUS-OK THEN
+               READ INFILE
+                   AT END
+                       SET INFILE-EOF TO TRUE
+                   NOT AT END
+                       MOVE IR-RECORD-TYPE TO RECORD-TYPE-CODE
+                       MOVE IR-TEXT TO TEXT-PORTION
+               END-READ
+               IF NOT INFILE-STATUS-OK AND NOT INFILE-STATUS-EOF THEN
+                   MOVE WS-INFILE-STATUS TO RETURN-STATUS
+               END-IF
+           END-IF.
+
+       1100-SKIP-TO-CHECKPOINT.
+
+           MOVE ZERO TO WS-SKIP-COUNT.
+           PERFORM UNTIL WS-SKIP-COUNT >= CHECKPOINT-RECORD-NBR
+                       OR INFILE-EOF
+                       OR NOT INFILE-STATUS-OK
+               READ INFILE
+                   AT END
+                       SET INFILE-EOF TO TRUE
+               END-READ
+               ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM.
+
+           IF NOT INFILE-STATUS-OK AND NOT INFILE-STATUS-EOF THEN
+               MOVE WS-INFILE-STATUS TO RETURN-STATUS
+           END-IF.
+
+           MOVE 'N' TO RESTART-SWITCH.
+
+       2000-CLOSE-INFILE.
+
+           IF NOT FIRST-CALL THEN
+               CLOSE INFILE
+               IF NOT INFILE-STATUS-OK THEN
+                   MOVE WS-INFILE-STATUS TO RETURN-STATUS
+               END-IF
+           END-IF.

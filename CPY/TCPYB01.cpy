@@ -0,0 +1,34 @@
+      ******************************************************************
+      *    TCPYB01 -- LINKAGE AREA PASSED BETWEEN TPROG01 AND TSUBR01
+      * ======================================================
+      *                   MODIFICATION  LOG
+      *
+      *  DD/MM/YY  PROGRAMMER  CHANGES
+      *  ********  **********  *******
+      *  08/08/26  MAINT       NEW COPYBOOK - RECONSTRUCTED FROM THE
+      *                        CALL CONTRACT ALREADY USED BY TPROG01
+      *  08/08/26  MAINT       ADDED RECORD-TYPE-CODE CARVED FROM THE
+      *                        INPUT RECORD; TEXT-PORTION NARROWED TO
+      *                        THE DATA PORTION THAT FOLLOWS IT
+      *  08/08/26  MAINT       ADDED RETURN-STATUS, SET BY TSUBR01 ON
+      *                        EVERY CALL AND CHECKED BY TPROG01
+      *  08/08/26  MAINT       ADDED CHECKPOINT-RECORD-NBR AND
+      *                        RESTART-SWITCH FOR CHECKPOINT/RESTART
+      * ======================================================
+      ******************************************************************
+       01  PASS-ME-AROUND.
+           05  ACTION-FLAG           PIC X(1).
+               88  ACTION-IS-READ        VALUE 'R'.
+               88  ACTION-IS-CLOSE       VALUE 'C'.
+           05  EOF-SWITCH            PIC X(1)      VALUE 'N'.
+               88  INFILE-EOF             VALUE 'Y'.
+           05  RECORD-TYPE-CODE      PIC X(1).
+               88  RECORD-TYPE-HEADER     VALUE 'H'.
+               88  RECORD-TYPE-DETAIL     VALUE 'D'.
+               88  RECORD-TYPE-TRAILER    VALUE 'T'.
+           05  TEXT-PORTION          PIC X(79).
+           05  RETURN-STATUS         PIC X(2)      VALUE '00'.
+               88  RETURN-STATUS-OK      VALUE '00'.
+           05  CHECKPOINT-RECORD-NBR PIC 9(8)      VALUE ZERO.
+           05  RESTART-SWITCH        PIC X(1)      VALUE 'N'.
+               88  RESTART-REQUESTED     VALUE 'Y'.

@@ -0,0 +1,99 @@
+      ******************************************************************
+      *    TCPYA01 -- BANNER / HEADER AREA FOR THE OUTFILE REPORT
+      * ======================================================
+      *                   MODIFICATION  LOG
+      *
+      *  DD/MM/YY  PROGRAMMER  CHANGES
+      *  ********  **********  *******
+      *  08/08/26  MAINT       NEW COPYBOOK - RECONSTRUCTED FROM THE
+      *                        FIELDS ALREADY USED BY TPROG01
+      *  08/08/26  MAINT       ADDED WS-RUN-DATE/WS-RUN-TIME/
+      *                        WS-PAGE-COUNTER AND HEADER-STAMP-LINE
+      *                        SO EACH BANNER BLOCK CAN BE DATED AND
+      *                        NUMBERED
+      *  08/08/26  MAINT       ADDED TRAILER-LINE AND
+      *                        ZERO-RECORDS-LINE FOR THE CONTROL-TOTAL
+      *                        TRAILER
+      *  08/08/26  MAINT       REMOVED UNUSED MESSANGER FIELD
+      * ======================================================
+      ******************************************************************
+       01  STAR-LINE-1.
+           05  SL1-CC                PIC X(1)      VALUE ' '.
+           05  SL1-TEXT               PIC X(132)     VALUE ALL '*'.
+
+       01  FLASH-LINE.
+           05  FL-CC                 PIC X(1)      VALUE ' '.
+           05  FL-TEXT                PIC X(132)     VALUE
+               '*** ATTENTION - FLASH MESSAGE FOLLOWS ***'.
+
+       01  MESSAGE-LINE               PIC X(132)     VALUE
+               'THIS IS A TEST MESSAGE FROM THE ISPW TRAINING SYSTEM'.
+
+       01  BODY-LINE.
+           05  BODY-CC               PIC X(1)      VALUE ' '.
+           05  BODY-TEXT              PIC X(132).
+
+      ******************************************************************
+      *    RUN STAMP / PAGE COUNTER FOR THE BANNER HEADER
+      ******************************************************************
+       01  WS-SYS-DATE                PIC 9(6)      VALUE ZERO.
+       01  WS-SYS-TIME                PIC 9(8)      VALUE ZERO.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YY             PIC 9(2).
+           05  FILLER                PIC X(1)      VALUE '/'.
+           05  WS-RUN-MM             PIC 9(2).
+           05  FILLER                PIC X(1)      VALUE '/'.
+           05  WS-RUN-DD             PIC 9(2).
+
+       01  WS-RUN-TIME.
+           05  WS-RUN-HH             PIC 9(2).
+           05  FILLER                PIC X(1)      VALUE ':'.
+           05  WS-RUN-MN             PIC 9(2).
+           05  FILLER                PIC X(1)      VALUE ':'.
+           05  WS-RUN-SS             PIC 9(2).
+
+       01  WS-PAGE-COUNTER            PIC 9(4)      VALUE ZERO.
+
+       01  HEADER-STAMP-LINE.
+           05  HS-CC                 PIC X(1)      VALUE ' '.
+           05  HS-TEXT.
+               10  FILLER            PIC X(10)     VALUE 'RUN DATE: '.
+               10  HS-DATE           PIC X(8).
+               10  FILLER            PIC X(10)     VALUE '  TIME:  '.
+               10  HS-TIME           PIC X(8).
+               10  FILLER            PIC X(9)      VALUE '  PAGE: '.
+               10  HS-PAGE           PIC ZZZ9.
+               10  FILLER            PIC X(83)     VALUE SPACES.
+
+      ******************************************************************
+      *    CONTROL-TOTAL TRAILER
+      ******************************************************************
+       01  TRAILER-LINE.
+           05  TR-CC                 PIC X(1)      VALUE ' '.
+           05  TR-TEXT.
+               10  FILLER            PIC X(16)     VALUE
+                   'RECORDS READ:  '.
+               10  TR-RECORDS-READ   PIC ZZ,ZZZ,ZZ9.
+               10  FILLER            PIC X(19)     VALUE
+                   '  RECORDS WRITTEN: '.
+               10  TR-RECORDS-WRITTEN PIC ZZ,ZZZ,ZZ9.
+               10  FILLER            PIC X(77)     VALUE SPACES.
+
+       01  ZERO-RECORDS-LINE.
+           05  ZR-CC                 PIC X(1)      VALUE ' '.
+           05  ZR-TEXT               PIC X(132)     VALUE
+               '*** ZERO RECORDS PROCESSED ***'.
+
+      ******************************************************************
+      *    TSUBR01 ERROR LINE
+      ******************************************************************
+       01  ERROR-LINE.
+           05  ER-CC                 PIC X(1)      VALUE ' '.
+           05  ER-TEXT.
+               10  FILLER            PIC X(29)     VALUE
+                   '*** TSUBR01 ERROR - STATUS: '.
+               10  ER-RETURN-STATUS  PIC X(2).
+               10  FILLER            PIC X(17)     VALUE
+                   ' - RUN ABENDING '.
+               10  FILLER            PIC X(84)     VALUE SPACES.
